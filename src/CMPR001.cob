@@ -0,0 +1,426 @@
+       >>SOURCE FORMAT FREE
+      *> ---------------------------------------------------------------
+      *> CMPR001 - substring reconciliation comparison program.
+      *>
+      *> Reads reconciliation records from CMPRIN, one per key, each
+      *> carrying up to five named field pairs (e.g. yesterday's and
+      *> today's extract of the same account).  Every field pair is
+      *> compared independently over the first WS-LENGTH characters,
+      *> and the fields that differ are reported per record.
+      *> ---------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMPR001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMPR-IN ASSIGN TO CMPRIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CMPRIN-STATUS.
+           SELECT OPTIONAL CTL-IN ASSIGN TO CNTLIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CNTLIN-STATUS.
+           SELECT OPTIONAL CKPT-IN ASSIGN TO CKPTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPTIN-STATUS.
+           SELECT CKPT-OUT ASSIGN TO CKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPTOUT-STATUS.
+           SELECT AUD-OUT ASSIGN TO AUDOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDOUT-STATUS.
+           SELECT RPT-OUT ASSIGN TO SUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMPR-IN
+           RECORDING MODE IS F.
+           COPY CMPREC.
+
+       FD  CTL-IN
+           RECORDING MODE IS F.
+           COPY CMPCTL.
+
+       FD  CKPT-IN
+           RECORDING MODE IS F.
+           COPY CMPCKPT.
+
+       FD  AUD-OUT
+           RECORDING MODE IS F.
+           COPY CMPAUD.
+
+       FD  CKPT-OUT
+           RECORDING MODE IS F.
+           COPY CMPCKPT
+               REPLACING ==CMPR-CHECKPOINT-RECORD== BY ==CKPT-OUT-RECORD==
+                         ==CKPT-RECORD-NUM==         BY ==CKPT-OUT-RECORD-NUM==
+                         ==CKPT-KEY==                BY ==CKPT-OUT-KEY==
+                         ==CKPT-PAIRS-COMPARED==     BY ==CKPT-OUT-PAIRS-COMPARED==
+                         ==CKPT-PAIRS-EQUAL==        BY ==CKPT-OUT-PAIRS-EQUAL==
+                         ==CKPT-PAIRS-NOT-EQUAL==    BY ==CKPT-OUT-PAIRS-NOT-EQUAL==.
+
+       FD  RPT-OUT
+           RECORDING MODE IS F.
+           01  RPT-OUT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMPRIN-STATUS            PIC X(2).
+       01  WS-CNTLIN-STATUS            PIC X(2).
+       01  WS-CKPTIN-STATUS            PIC X(2).
+       01  WS-CKPTOUT-STATUS           PIC X(2).
+       01  WS-AUDOUT-STATUS            PIC X(2).
+       01  WS-SUMRPT-STATUS            PIC X(2).
+       01  WS-PCT-MATCHED              PIC 9(3)V9(2) VALUE 0.
+       01  WS-PCT-MATCHED-ED           PIC ZZ9.99.
+       01  WS-CMPRIN-OPEN-SW           PIC X(1) VALUE 'N'.
+           88  WS-CMPRIN-OPEN          VALUE 'Y'.
+       01  WS-CKPTOUT-OPEN-SW          PIC X(1) VALUE 'N'.
+           88  WS-CKPTOUT-OPEN         VALUE 'Y'.
+       01  WS-AUDOUT-OPEN-SW           PIC X(1) VALUE 'N'.
+           88  WS-AUDOUT-OPEN          VALUE 'Y'.
+       01  WS-SUMRPT-OPEN-SW           PIC X(1) VALUE 'N'.
+           88  WS-SUMRPT-OPEN          VALUE 'Y'.
+       01  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-INIT-ERROR-SW            PIC X(1) VALUE 'N'.
+           88  WS-INIT-ERROR           VALUE 'Y'.
+
+       01  WS-CASE-SWITCH              PIC X(1) VALUE 'N'.
+           88  WS-CASE-INSENSITIVE     VALUE 'Y'.
+       01  WS-CKPT-INTERVAL            PIC 9(5) VALUE 0.
+       01  WS-RECORD-NUM               PIC 9(8) VALUE 0.
+       01  WS-RESUME-FROM              PIC 9(8) VALUE 0.
+
+       01  WS-AREA-1                   PIC X(100).
+       01  WS-AREA-2                   PIC X(100).
+       01  WS-CMP-AREA-1               PIC X(100).
+       01  WS-CMP-AREA-2               PIC X(100).
+       01  WS-LENGTH                   PIC 9(3) VALUE 0.
+
+       01  WS-SCAN-IDX                 PIC 9(3).
+       01  WS-DIFF-FOUND-SW            PIC X(1) VALUE 'N'.
+           88  WS-DIFF-FOUND           VALUE 'Y'.
+       01  WS-DIFF-OFFSET              PIC 9(3).
+       01  WS-DIFF-CHAR-1              PIC X(1).
+       01  WS-DIFF-CHAR-2              PIC X(1).
+       01  WS-RESULT-CODE              PIC X(2).
+       01  WS-FIELD-IDX                PIC 9(1).
+       01  WS-FIELD-COUNT              PIC 9(1) VALUE 0.
+       01  WS-RECORD-MISMATCH-SW       PIC X(1) VALUE 'N'.
+           88  WS-RECORD-MISMATCH      VALUE 'Y'.
+       01  WS-MISMATCH-THRESHOLD       PIC 9(5) VALUE 0.
+       01  WS-CMP-LENGTH-OVERRIDE      PIC 9(3) VALUE 0.
+       01  WS-PAIRS-COMPARED           PIC 9(8) VALUE 0.
+       01  WS-PAIRS-EQUAL              PIC 9(8) VALUE 0.
+       01  WS-PAIRS-NOT-EQUAL          PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-READ-CONTROL-CARD
+           PERFORM 1060-READ-CHECKPOINT
+           PERFORM 1070-OPEN-CHECKPOINT-OUT
+           IF WS-RESUME-FROM > 0
+               OPEN EXTEND AUD-OUT
+           ELSE
+               OPEN OUTPUT AUD-OUT
+           END-IF
+           IF WS-AUDOUT-STATUS NOT = '00'
+               DISPLAY 'CMPR001: UNABLE TO OPEN AUDOUT, STATUS='
+                   WS-AUDOUT-STATUS
+               MOVE 'Y' TO WS-INIT-ERROR-SW
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               MOVE 'Y' TO WS-AUDOUT-OPEN-SW
+           END-IF
+           OPEN OUTPUT RPT-OUT
+           IF WS-SUMRPT-STATUS NOT = '00'
+               DISPLAY 'CMPR001: UNABLE TO OPEN SUMRPT, STATUS='
+                   WS-SUMRPT-STATUS
+               MOVE 'Y' TO WS-INIT-ERROR-SW
+               MOVE 'Y' TO WS-EOF-SW
+           ELSE
+               MOVE 'Y' TO WS-SUMRPT-OPEN-SW
+           END-IF
+           IF NOT WS-INIT-ERROR
+               OPEN INPUT CMPR-IN
+               IF WS-CMPRIN-STATUS NOT = '00'
+                   DISPLAY 'CMPR001: UNABLE TO OPEN CMPRIN, STATUS='
+                       WS-CMPRIN-STATUS
+                   MOVE 'Y' TO WS-INIT-ERROR-SW
+                   MOVE 'Y' TO WS-EOF-SW
+               ELSE
+                   MOVE 'Y' TO WS-CMPRIN-OPEN-SW
+                   PERFORM 1100-READ-CMPRIN
+                   PERFORM 1080-SKIP-TO-RESUME-POINT
+               END-IF
+           END-IF.
+
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CTL-IN
+           IF WS-CNTLIN-STATUS = '00'
+               READ CTL-IN
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-CASE-SWITCH TO WS-CASE-SWITCH
+                       MOVE CTL-CHECKPOINT-INTERVAL TO WS-CKPT-INTERVAL
+                       MOVE CTL-MISMATCH-THRESHOLD TO WS-MISMATCH-THRESHOLD
+                       MOVE CTL-CMP-LENGTH-OVERRIDE TO WS-CMP-LENGTH-OVERRIDE
+               END-READ
+               CLOSE CTL-IN
+           END-IF.
+
+       1060-READ-CHECKPOINT.
+           OPEN INPUT CKPT-IN
+           IF WS-CKPTIN-STATUS = '00'
+               PERFORM UNTIL WS-CKPTIN-STATUS NOT = '00'
+                   READ CKPT-IN
+                       AT END
+                           MOVE '10' TO WS-CKPTIN-STATUS
+                       NOT AT END
+                           MOVE CKPT-RECORD-NUM TO WS-RESUME-FROM
+                           MOVE CKPT-PAIRS-COMPARED TO WS-PAIRS-COMPARED
+                           MOVE CKPT-PAIRS-EQUAL TO WS-PAIRS-EQUAL
+                           MOVE CKPT-PAIRS-NOT-EQUAL TO WS-PAIRS-NOT-EQUAL
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-IN
+               IF WS-RESUME-FROM > 0
+                   DISPLAY 'CMPR001: RESUMING AFTER RECORD '
+                       WS-RESUME-FROM
+               END-IF
+           END-IF.
+
+       1070-OPEN-CHECKPOINT-OUT.
+           IF WS-CKPT-INTERVAL > 0
+               IF WS-RESUME-FROM > 0
+                   OPEN EXTEND CKPT-OUT
+               ELSE
+                   OPEN OUTPUT CKPT-OUT
+               END-IF
+               IF WS-CKPTOUT-STATUS = '00'
+                   MOVE 'Y' TO WS-CKPTOUT-OPEN-SW
+               ELSE
+                   DISPLAY 'CMPR001: UNABLE TO OPEN CKPTOUT, STATUS='
+                       WS-CKPTOUT-STATUS
+                       ' - CHECKPOINTING DISABLED FOR THIS RUN'
+               END-IF
+           END-IF.
+
+       1080-SKIP-TO-RESUME-POINT.
+           PERFORM UNTIL WS-EOF OR WS-RECORD-NUM > WS-RESUME-FROM
+               PERFORM 1100-READ-CMPRIN
+           END-PERFORM.
+
+       1100-READ-CMPRIN.
+           READ CMPR-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE CMPR-CMP-LENGTH TO WS-LENGTH
+                   IF WS-LENGTH > 100
+                       MOVE 100 TO WS-LENGTH
+                   END-IF
+                   IF WS-CMP-LENGTH-OVERRIDE > 0
+                       MOVE WS-CMP-LENGTH-OVERRIDE TO WS-LENGTH
+                       IF WS-LENGTH > 100
+                           MOVE 100 TO WS-LENGTH
+                       END-IF
+                   END-IF
+                   MOVE CMPR-FIELD-COUNT TO WS-FIELD-COUNT
+                   IF WS-FIELD-COUNT > CMPR-MAX-FIELDS
+                       DISPLAY 'CMPR001: RECORD ' CMPR-KEY
+                           ' HAS FIELD-COUNT ' CMPR-FIELD-COUNT
+                           ' EXCEEDING MAX ' CMPR-MAX-FIELDS
+                           ', CAPPED'
+                       MOVE CMPR-MAX-FIELDS TO WS-FIELD-COUNT
+                   END-IF
+                   IF WS-LENGTH < 1
+                       DISPLAY 'CMPR001: RECORD ' CMPR-KEY
+                           ' HAS INVALID COMPARE LENGTH '
+                           CMPR-CMP-LENGTH ', SKIPPING FIELD COMPARES'
+                       MOVE 0 TO WS-FIELD-COUNT
+                   END-IF
+                   ADD 1 TO WS-RECORD-NUM
+           END-READ.
+
+       2000-PROCESS-RECORDS.
+           MOVE 'N' TO WS-RECORD-MISMATCH-SW
+           IF WS-FIELD-COUNT = 0
+               DISPLAY 'Record ' CMPR-KEY ': skipped, no fields compared'
+           ELSE
+               PERFORM 2010-COMPARE-ONE-FIELD
+                   VARYING WS-FIELD-IDX FROM 1 BY 1
+                   UNTIL WS-FIELD-IDX > WS-FIELD-COUNT
+               IF WS-RECORD-MISMATCH
+                   DISPLAY 'Record ' CMPR-KEY ': fields differ'
+               ELSE
+                   DISPLAY 'Record ' CMPR-KEY ': all fields match'
+               END-IF
+           END-IF
+           PERFORM 2200-WRITE-CHECKPOINT
+           PERFORM 1100-READ-CMPRIN.
+
+       2010-COMPARE-ONE-FIELD.
+           MOVE CMPR-FIELD-VAL-1(WS-FIELD-IDX) TO WS-AREA-1
+           MOVE CMPR-FIELD-VAL-2(WS-FIELD-IDX) TO WS-AREA-2
+           PERFORM 2050-BUILD-COMPARE-AREAS
+           ADD 1 TO WS-PAIRS-COMPARED
+           IF WS-CMP-AREA-1(1:WS-LENGTH) = WS-CMP-AREA-2(1:WS-LENGTH) THEN
+               DISPLAY '  Field ' CMPR-FIELD-NAME(WS-FIELD-IDX)
+                   ' is equal'
+               MOVE 'EQ' TO WS-RESULT-CODE
+               ADD 1 TO WS-PAIRS-EQUAL
+           ELSE
+               DISPLAY '  Field ' CMPR-FIELD-NAME(WS-FIELD-IDX)
+                   ' is not equal'
+               MOVE 'NE' TO WS-RESULT-CODE
+               MOVE 'Y' TO WS-RECORD-MISMATCH-SW
+               ADD 1 TO WS-PAIRS-NOT-EQUAL
+               PERFORM 2100-SHOW-MISMATCH
+           END-IF
+           PERFORM 2150-WRITE-AUDIT-RECORD.
+
+       2150-WRITE-AUDIT-RECORD.
+           MOVE CMPR-KEY TO AUD-KEY
+           MOVE CMPR-FIELD-NAME(WS-FIELD-IDX) TO AUD-FIELD-NAME
+           MOVE WS-AREA-1 TO AUD-VALUE-1
+           MOVE WS-AREA-2 TO AUD-VALUE-2
+           MOVE WS-RESULT-CODE TO AUD-RESULT
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           WRITE CMPR-AUDIT-RECORD
+           IF WS-AUDOUT-STATUS NOT = '00'
+               DISPLAY 'CMPR001: WRITE TO AUDOUT FAILED, STATUS='
+                   WS-AUDOUT-STATUS ' FOR RECORD ' CMPR-KEY
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           IF WS-CKPTOUT-OPEN
+               AND WS-CKPT-INTERVAL > 0
+               AND FUNCTION MOD(WS-RECORD-NUM WS-CKPT-INTERVAL) = 0
+               MOVE WS-RECORD-NUM TO CKPT-OUT-RECORD-NUM
+               MOVE CMPR-KEY TO CKPT-OUT-KEY
+               MOVE WS-PAIRS-COMPARED TO CKPT-OUT-PAIRS-COMPARED
+               MOVE WS-PAIRS-EQUAL TO CKPT-OUT-PAIRS-EQUAL
+               MOVE WS-PAIRS-NOT-EQUAL TO CKPT-OUT-PAIRS-NOT-EQUAL
+               WRITE CKPT-OUT-RECORD
+               IF WS-CKPTOUT-STATUS NOT = '00'
+                   DISPLAY 'CMPR001: WRITE TO CKPTOUT FAILED, STATUS='
+                       WS-CKPTOUT-STATUS ' AT RECORD ' WS-RECORD-NUM
+               END-IF
+           END-IF.
+
+       2050-BUILD-COMPARE-AREAS.
+           IF WS-CASE-INSENSITIVE
+               MOVE FUNCTION UPPER-CASE(WS-AREA-1) TO WS-CMP-AREA-1
+               MOVE FUNCTION UPPER-CASE(WS-AREA-2) TO WS-CMP-AREA-2
+           ELSE
+               MOVE WS-AREA-1 TO WS-CMP-AREA-1
+               MOVE WS-AREA-2 TO WS-CMP-AREA-2
+           END-IF.
+
+       2100-SHOW-MISMATCH.
+           MOVE 'N' TO WS-DIFF-FOUND-SW
+           MOVE 0 TO WS-DIFF-OFFSET
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-LENGTH
+                      OR WS-DIFF-FOUND
+               IF WS-CMP-AREA-1(WS-SCAN-IDX:1) NOT =
+                       WS-CMP-AREA-2(WS-SCAN-IDX:1)
+                   MOVE 'Y' TO WS-DIFF-FOUND-SW
+                   MOVE WS-SCAN-IDX TO WS-DIFF-OFFSET
+                   MOVE WS-AREA-1(WS-SCAN-IDX:1) TO WS-DIFF-CHAR-1
+                   MOVE WS-AREA-2(WS-SCAN-IDX:1) TO WS-DIFF-CHAR-2
+               END-IF
+           END-PERFORM
+           IF WS-DIFF-FOUND
+               DISPLAY '  First difference at offset ' WS-DIFF-OFFSET
+                   ' : "' WS-DIFF-CHAR-1 '" vs "' WS-DIFF-CHAR-2 '"'
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-CMPRIN-OPEN
+               CLOSE CMPR-IN
+           END-IF
+           IF WS-CKPTOUT-OPEN
+               CLOSE CKPT-OUT
+           END-IF
+           IF WS-AUDOUT-OPEN
+               CLOSE AUD-OUT
+           END-IF
+           PERFORM 9050-SHOW-SUMMARY
+           IF WS-SUMRPT-OPEN
+               CLOSE RPT-OUT
+           END-IF
+           PERFORM 9100-SET-RETURN-CODE.
+
+       9050-SHOW-SUMMARY.
+           IF WS-PAIRS-COMPARED > 0
+               COMPUTE WS-PCT-MATCHED ROUNDED =
+                   (WS-PAIRS-EQUAL / WS-PAIRS-COMPARED) * 100
+           ELSE
+               MOVE 0 TO WS-PCT-MATCHED
+           END-IF
+           MOVE WS-PCT-MATCHED TO WS-PCT-MATCHED-ED
+           DISPLAY '==================================================='
+           DISPLAY 'CMPR001 SUMMARY'
+           DISPLAY '  Total pairs compared : ' WS-PAIRS-COMPARED
+           DISPLAY '  Pairs equal           : ' WS-PAIRS-EQUAL
+           DISPLAY '  Pairs not equal       : ' WS-PAIRS-NOT-EQUAL
+           DISPLAY '  Percentage matched    : ' WS-PCT-MATCHED-ED '%'
+           DISPLAY '==================================================='
+           IF WS-SUMRPT-OPEN
+               MOVE SPACES TO RPT-OUT-LINE
+               STRING 'CMPR001 SUMMARY' DELIMITED BY SIZE
+                   INTO RPT-OUT-LINE
+               WRITE RPT-OUT-LINE
+               MOVE SPACES TO RPT-OUT-LINE
+               STRING 'Total pairs compared : ' DELIMITED BY SIZE
+                   WS-PAIRS-COMPARED DELIMITED BY SIZE
+                   INTO RPT-OUT-LINE
+               WRITE RPT-OUT-LINE
+               MOVE SPACES TO RPT-OUT-LINE
+               STRING 'Pairs equal           : ' DELIMITED BY SIZE
+                   WS-PAIRS-EQUAL DELIMITED BY SIZE
+                   INTO RPT-OUT-LINE
+               WRITE RPT-OUT-LINE
+               MOVE SPACES TO RPT-OUT-LINE
+               STRING 'Pairs not equal       : ' DELIMITED BY SIZE
+                   WS-PAIRS-NOT-EQUAL DELIMITED BY SIZE
+                   INTO RPT-OUT-LINE
+               WRITE RPT-OUT-LINE
+               MOVE SPACES TO RPT-OUT-LINE
+               STRING 'Percentage matched    : ' DELIMITED BY SIZE
+                   WS-PCT-MATCHED-ED DELIMITED BY SIZE
+                   '%' DELIMITED BY SIZE
+                   INTO RPT-OUT-LINE
+               WRITE RPT-OUT-LINE
+               IF WS-SUMRPT-STATUS NOT = '00'
+                   DISPLAY 'CMPR001: WRITE TO SUMRPT FAILED, STATUS='
+                       WS-SUMRPT-STATUS
+               END-IF
+           END-IF.
+
+       9100-SET-RETURN-CODE.
+           IF WS-INIT-ERROR
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-PAIRS-NOT-EQUAL = 0
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   IF WS-MISMATCH-THRESHOLD > 0
+                           AND WS-PAIRS-NOT-EQUAL > WS-MISMATCH-THRESHOLD
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
