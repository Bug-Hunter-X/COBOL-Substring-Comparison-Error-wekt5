@@ -0,0 +1,17 @@
+       >>SOURCE FORMAT FREE
+      *> ---------------------------------------------------------------
+      *> CMPREC - comparison input record, read by CMPR001 from the
+      *> CMPRIN file.  Each record carries a key, the substring compare
+      *> length to apply, and up to CMPR-MAX-FIELDS named field pairs
+      *> (e.g. yesterday's and today's extract of the same account) to
+      *> be compared independently.
+      *> ---------------------------------------------------------------
+       78  CMPR-MAX-FIELDS             VALUE 5.
+       01  CMPR-INPUT-RECORD.
+           05  CMPR-KEY                PIC X(10).
+           05  CMPR-CMP-LENGTH         PIC 9(3).
+           05  CMPR-FIELD-COUNT        PIC 9(1).
+           05  CMPR-FIELD-ENTRY        OCCURS CMPR-MAX-FIELDS TIMES.
+               10  CMPR-FIELD-NAME     PIC X(10).
+               10  CMPR-FIELD-VAL-1    PIC X(100).
+               10  CMPR-FIELD-VAL-2    PIC X(100).
