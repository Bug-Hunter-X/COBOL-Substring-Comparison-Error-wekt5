@@ -0,0 +1,13 @@
+       >>SOURCE FORMAT FREE
+      *> ---------------------------------------------------------------
+      *> CMPAUD - audit record written to AUDOUT for every field
+      *> comparison performed, for retention and audit evidence.
+      *> ---------------------------------------------------------------
+       01  CMPR-AUDIT-RECORD.
+           05  AUD-KEY                 PIC X(10).
+           05  AUD-FIELD-NAME          PIC X(10).
+           05  AUD-VALUE-1             PIC X(100).
+           05  AUD-VALUE-2             PIC X(100).
+           05  AUD-RESULT              PIC X(3).
+      *>      'EQ' = equal, 'NE' = not equal
+           05  AUD-TIMESTAMP           PIC X(21).
