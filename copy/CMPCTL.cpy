@@ -0,0 +1,18 @@
+       >>SOURCE FORMAT FREE
+      *> ---------------------------------------------------------------
+      *> CMPCTL - run control record for CMPR001, supplied via the
+      *> optional CNTLIN control-card file (one record, SYSIN style).
+      *> When CNTLIN is not present the program runs with its built-in
+      *> defaults.
+      *> ---------------------------------------------------------------
+       01  CMPR-CONTROL-RECORD.
+           05  CTL-CASE-SWITCH         PIC X(1).
+      *>      'Y' = case-insensitive compare, 'N'/space = case-sensitive
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(5).
+      *>      records between checkpoints; 0 = checkpointing disabled
+           05  CTL-MISMATCH-THRESHOLD  PIC 9(5).
+      *>      mismatched pairs above this raise RETURN-CODE to 8;
+      *>      0 = no escalation threshold
+           05  CTL-CMP-LENGTH-OVERRIDE PIC 9(3).
+      *>      overrides the per-record CMPR-CMP-LENGTH for the whole
+      *>      run; 0 = use each record's own compare length
