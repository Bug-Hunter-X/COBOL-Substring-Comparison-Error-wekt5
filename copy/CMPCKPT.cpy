@@ -0,0 +1,15 @@
+       >>SOURCE FORMAT FREE
+      *> ---------------------------------------------------------------
+      *> CMPCKPT - checkpoint record written to CKPTOUT at the interval
+      *> configured by CTL-CHECKPOINT-INTERVAL, and read back from
+      *> CKPTIN on a restart to reposition CMPRIN.  Carries the running
+      *> totals as of the checkpoint so a resumed run's end-of-job
+      *> summary and RETURN-CODE reflect the whole job, not just the
+      *> pairs processed since restart.
+      *> ---------------------------------------------------------------
+       01  CMPR-CHECKPOINT-RECORD.
+           05  CKPT-RECORD-NUM          PIC 9(8).
+           05  CKPT-KEY                 PIC X(10).
+           05  CKPT-PAIRS-COMPARED      PIC 9(8).
+           05  CKPT-PAIRS-EQUAL         PIC 9(8).
+           05  CKPT-PAIRS-NOT-EQUAL     PIC 9(8).
