@@ -0,0 +1,64 @@
+//CMPR001  JOB  (ACCTNO),'RECON COMPARE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Sample JCL for the CMPR001 reconciliation comparison program.
+//*
+//* CNTLIN is optional; omit the DD to run with defaults (case-
+//* sensitive, no checkpointing, no mismatch threshold, per-record
+//* compare length).
+//*
+//* CKPTIN/CKPTOUT drive checkpoint/restart (request 004) and both
+//* point at the SAME physical checkpoint dataset. CTL-IN/CKPT-IN are
+//* declared SELECT OPTIONAL in the program, so simply not coding the
+//* DD is enough for CNTLIN/CKPTIN to be treated as "not supplied":
+//*   - Initial run (as shipped below): CKPTIN is commented out and
+//*     CKPTOUT's DISP=(MOD,...) allocates the dataset fresh (MOD
+//*     behaves like NEW when the dataset is not yet cataloged); the
+//*     program writes checkpoints from record 1.
+//*   - Restart run: uncomment the CKPTIN DD below so the program
+//*     repositions CMPRIN and carries forward its running totals, AND
+//*     swap CKPTOUT to the SHR-disposition alternate further down.
+//*     CKPTIN and CKPTOUT then reference the SAME already-cataloged
+//*     dataset in the SAME step, so both must use DISP=SHR -- MOD
+//*     requests exclusive control of the dataset and cannot coexist
+//*     with another DD's SHR allocation of it in one step (and would
+//*     fail allocation precisely on every restart). COBOL's
+//*     OPEN INPUT (CKPTIN) and OPEN EXTEND (CKPTOUT) both work fine
+//*     against a DISP=SHR dataset; SHR only governs cross-job/cross-
+//*     step exclusivity, not the open mode the program requests.
+//* Do not code CKPTOUT as DISP=NEW: on a restart the program issues
+//* OPEN EXTEND against it, which requires the dataset to already
+//* exist.
+//*
+//* AUDOUT (request 005) is opened the same way at the program level
+//* (OPEN OUTPUT on an initial run, OPEN EXTEND on a restart so the
+//* audit trail survives across restarts) and so also needs a
+//* restart-safe disposition rather than DISP=NEW. It is not shared
+//* with a second DD in this step, so the SHR/MOD conflict above does
+//* not apply to it.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CMPR001
+//CMPRIN   DD   DSN=PROD.RECON.CMPRIN,DISP=SHR
+//CNTLIN   DD   DSN=PROD.RECON.CNTLIN,DISP=SHR
+//*        Restart run: uncomment CKPTIN below (and see the CKPTOUT
+//*        SHR alternate below) -- leave commented for an initial run.
+//*CKPTIN   DD   DSN=PROD.RECON.CKPT.DATA,DISP=SHR
+//CKPTOUT  DD   DSN=PROD.RECON.CKPT.DATA,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*        Restart run: comment out the CKPTOUT DD above and uncomment
+//*        this SHR alternate instead (required once CKPTIN, above, is
+//*        also active against the same dataset in this step).
+//*CKPTOUT  DD   DSN=PROD.RECON.CKPT.DATA,DISP=SHR
+//AUDOUT   DD   DSN=PROD.RECON.AUDIT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//SUMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* RETURN-CODE from STEP1: 0=all pairs matched, 4=mismatches found,
+//* 8=mismatches exceeded CTL-MISMATCH-THRESHOLD from CNTLIN,
+//* 16=environment error (CMPRIN/AUDOUT/SUMRPT failed to open).
+//* STEP2 is a placeholder for a downstream action (e.g. promoting
+//* today's extract, or an alerting step run only when reconciliation
+//* is clean) that should run ONLY when STEP1 found no mismatches at
+//* all, so it is bypassed whenever RETURN-CODE is anything but 0.
+//STEP2    EXEC PGM=IEFBR14
+//         COND=(0,NE,STEP1)
